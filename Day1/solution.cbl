@@ -1,17 +1,192 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. D1.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BRKT-FILE ASSIGN TO "BRKTIN01"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS BRKT-STATUS.
+
+           SELECT LEDGER-FILE ASSIGN TO "FLRLEDG1"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS LEDGER-STATUS.
+
+           SELECT OPTIONAL CTL-FILE ASSIGN TO "BRKTCTL1"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CTL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD BRKT-FILE.
+       01 BRKT-LINE PIC X(2000).
+
+       FD LEDGER-FILE.
+       01 LEDGER-RECORD PIC X(80).
+
+       FD CTL-FILE.
+       01 CTL-RECORD PIC X(20).
+
        WORKING-STORAGE SECTION.
-       01 FileText PIC X(10000).
+       01 EOF-Switch PIC X VALUE 'N'.
+       01 FileText PIC X(20003) VALUE SPACES.
+       01 FileText-Ptr PIC 9(6) VALUE 1.
        01 OpenBracket PIC 9(4) VALUE ZERO.
        01 ClosedBracket PIC 9(4) VALUE ZERO.
        01 Result PIC -9(4) VALUE ZERO.
+       01 RunningFloor PIC S9(4) VALUE ZERO.
+       01 BasementPos PIC 9(6) VALUE ZERO.
+       01 BasementFlag PIC X VALUE 'N'.
+           88 BasementFound VALUE 'Y'.
+       01 CharPos PIC 9(6).
+       01 LEDGER-STATUS PIC XX.
+       01 LEDGER-EOF PIC X VALUE 'N'.
+       01 BatchId PIC 9(6) VALUE ZERO.
+       01 RunDate PIC 9(8).
+       01 DisplayBatch PIC ZZZZZ9.
+       01 CTL-STATUS PIC XX.
+       01 UpChar PIC X VALUE '('.
+       01 DownChar PIC X VALUE ')'.
+       01 BRKT-STATUS PIC XX.
+       01 TrimmedLine PIC X(2000).
+       01 TrimmedLen PIC 9(4) VALUE ZERO.
+       01 OverflowFlag PIC X VALUE 'N'.
+       COPY NITEXFER.
        PROCEDURE DIVISION.
-           ACCEPT FileText.
-           INSPECT FileText TALLYING OpenBracket FOR ALL "(".
-           INSPECT FileText TALLYING ClosedBracket FOR ALL ")".
-          
+           PERFORM LOAD-BRACKET-CONTROL.
+           OPEN INPUT BRKT-FILE.
+           IF BRKT-STATUS NOT = "00"
+               DISPLAY "BRKTIN01 not available - cannot process "
+                   "bracket instructions"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+      *    Only the real, trimmed content of each physical line (its
+      *    first TrimmedLen bytes) is strung into FileText - never
+      *    the whole fixed-width, space-padded BRKT-LINE buffer.  On
+      *    this shop's runtime a physical line longer than BRKT-LINE
+      *    arrives as two genuine consecutive records (the runtime
+      *    hands back the line's real leftover bytes as the next
+      *    record), so stringing each record's trimmed content in
+      *    read order reassembles it with no special-case handling;
+      *    a runtime that truncates an overlong line instead would
+      *    silently drop the rest of it here, which is why a record
+      *    that exactly fills BRKT-LINE is flagged below as possibly
+      *    truncated rather than trusted outright.  The STRING's ON
+      *    OVERFLOW branch catches an instruction string too long
+      *    for FileText instead of letting it truncate silently.
+           PERFORM UNTIL EOF-Switch = 'Y' OR OverflowFlag = 'Y'
+               READ BRKT-FILE
+                 AT END
+                   MOVE 'Y' TO EOF-Switch
+                 NOT AT END
+                   MOVE FUNCTION TRIM(BRKT-LINE) TO TrimmedLine
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(BRKT-LINE))
+                       TO TrimmedLen
+                   IF TrimmedLen = LENGTH OF BRKT-LINE
+                       DISPLAY "BRKTIN01 warning: a record filled "
+                           "BRKT-LINE exactly - possible truncation"
+                   END-IF
+                   IF TrimmedLen > 0
+                       STRING TrimmedLine(1:TrimmedLen)
+                               DELIMITED BY SIZE
+                           INTO FileText
+                           WITH POINTER FileText-Ptr
+                           ON OVERFLOW
+                               MOVE 'Y' TO OverflowFlag
+                       END-STRING
+                   END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE BRKT-FILE.
+
+           IF OverflowFlag = 'Y'
+               DISPLAY "BRKTIN01 instruction string exceeds "
+                   "FileText capacity - rejecting input"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           INSPECT FileText TALLYING OpenBracket FOR ALL UpChar.
+           INSPECT FileText TALLYING ClosedBracket FOR ALL DownChar.
+
            SUBTRACT ClosedBracket FROM OpenBracket GIVING Result.
-          
+
+           PERFORM VARYING CharPos FROM 1 BY 1
+               UNTIL CharPos > FileText-Ptr - 1 OR BasementFound
+               IF FileText(CharPos:1) = UpChar
+                   ADD 1 TO RunningFloor
+               ELSE
+                   IF FileText(CharPos:1) = DownChar
+                       SUBTRACT 1 FROM RunningFloor
+                   END-IF
+               END-IF
+               IF RunningFloor < 0
+                   MOVE CharPos TO BasementPos
+                   MOVE 'Y' TO BasementFlag
+               END-IF
+           END-PERFORM.
+
            DISPLAY "Santa is in floor: " Result.
-           STOP RUN.
\ No newline at end of file
+           IF BasementFound
+               DISPLAY "First enters basement at position: " BasementPos
+           ELSE
+               DISPLAY "Santa never enters the basement"
+           END-IF.
+           PERFORM WRITE-LEDGER-ENTRY.
+
+           MOVE Result TO NITE-FLOOR-RESULT.
+           MOVE BasementPos TO NITE-BASEMENT-POS.
+           GOBACK.
+
+       LOAD-BRACKET-CONTROL.
+           OPEN INPUT CTL-FILE.
+           IF CTL-STATUS = "00"
+               READ CTL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CTL-RECORD (1:1) NOT = SPACE
+                           MOVE CTL-RECORD (1:1) TO UpChar
+                       END-IF
+                       IF CTL-RECORD (2:1) NOT = SPACE
+                           MOVE CTL-RECORD (2:1) TO DownChar
+                       END-IF
+               END-READ
+               CLOSE CTL-FILE
+           END-IF.
+
+       WRITE-LEDGER-ENTRY.
+           OPEN INPUT LEDGER-FILE.
+           IF LEDGER-STATUS = "00"
+               PERFORM UNTIL LEDGER-EOF = 'Y'
+                   READ LEDGER-FILE
+                       AT END
+                           MOVE 'Y' TO LEDGER-EOF
+                       NOT AT END
+                           ADD 1 TO BatchId
+                   END-READ
+               END-PERFORM
+               CLOSE LEDGER-FILE
+           END-IF.
+           ADD 1 TO BatchId.
+
+           ACCEPT RunDate FROM DATE YYYYMMDD.
+
+           OPEN EXTEND LEDGER-FILE.
+           IF LEDGER-STATUS NOT = "00"
+               OPEN OUTPUT LEDGER-FILE
+           END-IF.
+           MOVE BatchId TO DisplayBatch.
+           MOVE SPACES TO LEDGER-RECORD.
+           STRING "BATCH=" DELIMITED BY SIZE
+                  DisplayBatch DELIMITED BY SIZE
+                  "  RUNDATE=" DELIMITED BY SIZE
+                  RunDate DELIMITED BY SIZE
+                  "  FLOOR=" DELIMITED BY SIZE
+                  Result DELIMITED BY SIZE
+                  "  BASEMENT=" DELIMITED BY SIZE
+                  BasementPos DELIMITED BY SIZE
+                  INTO LEDGER-RECORD
+           WRITE LEDGER-RECORD.
+           CLOSE LEDGER-FILE.
