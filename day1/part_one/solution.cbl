@@ -1,61 +1,342 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ReadFile.
- 
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT YOUR-FILE ASSIGN TO "INPUT01"
-           ORGANIZATION IS LINE SEQUENTIAL.
- 
+           SELECT LIST-FILE ASSIGN TO "CALFLIST"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS LIST-STATUS.
+
+           SELECT YOUR-FILE ASSIGN TO DYNAMIC WS-DATASET-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS YOUR-FILE-STATUS.
+
+           SELECT DETAIL-FILE ASSIGN TO "CALDTL01"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS DETAIL-FILE-STATUS.
+
+           SELECT CKPT-FILE ASSIGN TO "CALCKPT1"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CKPT-FILE-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO "CALREJ01"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REJECT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD LIST-FILE.
+       01 LIST-RECORD PIC X(40).
+
        FD YOUR-FILE.
        01 YOUR-RECORD PIC X(80).
 
+       FD DETAIL-FILE.
+       01 DETAIL-RECORD PIC X(132).
+
+       FD REJECT-FILE.
+       01 REJECT-RECORD PIC X(100).
+
+       FD CKPT-FILE.
+       01 CKPT-RECORD.
+           05 CKPT-REC-STATUS       PIC X.
+           05 CKPT-REC-FILE-INDEX   PIC 9(4).
+           05 CKPT-REC-FILE-RECS    PIC 9(6).
+           05 CKPT-REC-RESULT       PIC 9(6).
+           05 CKPT-REC-RECORD-CNT   PIC 9(4).
+           05 CKPT-REC-FILE-CNT     PIC 9(4).
+           05 CKPT-REC-CONTRIB-CNT  PIC 9(4).
+           05 CKPT-REC-HIGH-CONTRIB PIC 9(2).
+           05 CKPT-REC-LOW-CONTRIB  PIC 9(2).
+           05 CKPT-REC-REJECT-CNT   PIC 9(4).
+           05 CKPT-REC-FILE-SUBTOT  PIC 9(6).
+
        WORKING-STORAGE SECTION.
+       01 LIST-STATUS       PIC XX.
+       01 YOUR-FILE-STATUS  PIC XX.
+       01 WS-DATASET-NAME   PIC X(40) VALUE "INPUT01".
+       01 USING-LIST        PIC X VALUE 'N'.
+       01 FILE-LIST-EOF     PIC X VALUE 'N'.
        01 EOF-REACHED PIC X VALUE 'N'.
        01 I           PIC 9(4).
        01 CHAR        PIC X.
-       01 RESULT      PIC 9(6).
+       01 RESULT      PIC 9(6) VALUE ZERO.
+       01 FILE-SUBTOTAL PIC 9(6).
+       01 FILE-COUNT  PIC 9(4) VALUE ZERO.
        01 TEN         PIC 9(2).
        01 ONE PIC 9(1).
- 
+       01 DETAIL-TEN  PIC Z9.
+       01 DETAIL-ONE  PIC 9.
+       01 DETAIL-SUBTOTAL PIC ZZZZZ9.
+       01 DISPLAY-SUBTOTAL PIC ZZZZZ9.
+       01 RECORD-COUNT PIC 9(4) VALUE ZERO.
+       01 CKPT-FILE-STATUS  PIC XX.
+       01 CKPT-INTERVAL     PIC 9(6) VALUE 1000.
+       01 RECS-SINCE-CKPT   PIC 9(6) VALUE ZERO.
+       01 CKPT-RESUME-MODE  PIC X VALUE 'N'.
+       01 CKPT-RESUME-FILE-INDEX PIC 9(4) VALUE ZERO.
+       01 CKPT-RESUME-RECS  PIC 9(6) VALUE ZERO.
+       01 CKPT-RESUME-SUBTOTAL PIC 9(6) VALUE ZERO.
+       01 CURRENT-FILE-INDEX PIC 9(4) VALUE ZERO.
+       01 FILE-RECORD-COUNT PIC 9(6) VALUE ZERO.
+       01 SKIP-REC          PIC X(80).
+       01 DIGIT-FOUND-FLAG  PIC X VALUE 'N'.
+       01 REJECT-COUNT      PIC 9(4) VALUE ZERO.
+       01 CONTRIB-VALUE     PIC 9(2).
+       01 CONTRIB-COUNT     PIC 9(4) VALUE ZERO.
+       01 HIGH-CONTRIB      PIC 9(2) VALUE ZERO.
+       01 LOW-CONTRIB       PIC 9(2) VALUE 99.
+       01 AVG-CONTRIB       PIC 9(4)V99 VALUE ZERO.
+       01 DISPLAY-AVG       PIC ZZZ9.99.
+       01 DISPLAY-HIGH      PIC Z9.
+       01 DISPLAY-LOW       PIC Z9.
+       01 DETAIL-FILE-STATUS PIC XX.
+       01 REJECT-FILE-STATUS PIC XX.
+       COPY NITEXFER.
+
        PROCEDURE DIVISION.
        READ-FILE.
-           OPEN INPUT YOUR-FILE.
-           PERFORM UNTIL EOF-REACHED = 'Y'
-              READ YOUR-FILE
-            AT END
-                MOVE 'Y' TO EOF-REACHED
-            NOT AT END
-                PERFORM PROCESS-RECORD
-           END-READ
-           END-PERFORM.
-           CLOSE YOUR-FILE.
+           PERFORM LOAD-CHECKPOINT.
+
+           IF CKPT-RESUME-MODE = 'Y'
+               OPEN EXTEND DETAIL-FILE
+               IF DETAIL-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT DETAIL-FILE
+                   MOVE "RECORD TEXT" TO DETAIL-RECORD
+                   WRITE DETAIL-RECORD
+               END-IF
+           ELSE
+               OPEN OUTPUT DETAIL-FILE
+               MOVE "RECORD TEXT" TO DETAIL-RECORD
+               WRITE DETAIL-RECORD
+           END-IF.
+
+           IF CKPT-RESUME-MODE = 'Y'
+               OPEN EXTEND REJECT-FILE
+               IF REJECT-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT REJECT-FILE
+                   MOVE "NO-DIGIT RECORDS" TO REJECT-RECORD
+                   WRITE REJECT-RECORD
+               END-IF
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+               MOVE "NO-DIGIT RECORDS" TO REJECT-RECORD
+               WRITE REJECT-RECORD
+           END-IF.
+
+           OPEN INPUT LIST-FILE.
+           IF LIST-STATUS = "00"
+               MOVE 'Y' TO USING-LIST
+           ELSE
+               MOVE 'N' TO USING-LIST
+           END-IF.
+
+           IF USING-LIST = 'N'
+               ADD 1 TO CURRENT-FILE-INDEX
+               MOVE "INPUT01" TO WS-DATASET-NAME
+               IF CKPT-RESUME-MODE = 'N' OR
+                  CURRENT-FILE-INDEX >= CKPT-RESUME-FILE-INDEX
+                   PERFORM PROCESS-ONE-FILE
+               END-IF
+           ELSE
+               PERFORM UNTIL FILE-LIST-EOF = 'Y'
+                  READ LIST-FILE
+                AT END
+                    MOVE 'Y' TO FILE-LIST-EOF
+                NOT AT END
+                    ADD 1 TO CURRENT-FILE-INDEX
+                    MOVE FUNCTION TRIM(LIST-RECORD) TO WS-DATASET-NAME
+                    IF CKPT-RESUME-MODE = 'N' OR
+                       CURRENT-FILE-INDEX >= CKPT-RESUME-FILE-INDEX
+                        PERFORM PROCESS-ONE-FILE
+                    END-IF
+               END-READ
+               END-PERFORM
+               CLOSE LIST-FILE
+           END-IF.
+
+           CLOSE DETAIL-FILE.
+           CLOSE REJECT-FILE.
+           PERFORM SAVE-CHECKPOINT-COMPLETE.
+           IF CONTRIB-COUNT > 0
+               DIVIDE RESULT BY CONTRIB-COUNT GIVING AVG-CONTRIB
+                   ROUNDED
+           END-IF.
+           IF CONTRIB-COUNT = 0
+               MOVE ZERO TO LOW-CONTRIB
+           END-IF.
+           MOVE AVG-CONTRIB TO DISPLAY-AVG.
+           MOVE HIGH-CONTRIB TO DISPLAY-HIGH.
+           MOVE LOW-CONTRIB TO DISPLAY-LOW.
+           DISPLAY "===== ReadFile control totals =====".
+           DISPLAY "Files processed:" FILE-COUNT
+           DISPLAY "Records processed:" RECORD-COUNT
+           DISPLAY "Records rejected (no digit):" REJECT-COUNT
            DISPLAY "Result:" RESULT
-           STOP RUN.
- 
+           DISPLAY "Average contribution per record: " DISPLAY-AVG
+           DISPLAY "Highest record contribution.....: " DISPLAY-HIGH
+           DISPLAY "Lowest record contribution......: " DISPLAY-LOW
+           MOVE RESULT TO NITE-P1-TOTAL.
+           MOVE RECORD-COUNT TO NITE-P1-RECORDS.
+           MOVE FILE-COUNT TO NITE-P1-FILES.
+           GOBACK.
+
+       PROCESS-ONE-FILE.
+           MOVE ZERO TO FILE-SUBTOTAL.
+           MOVE ZERO TO FILE-RECORD-COUNT.
+           MOVE 'N' TO EOF-REACHED.
+           OPEN INPUT YOUR-FILE.
+           IF YOUR-FILE-STATUS = "00"
+               IF CKPT-RESUME-MODE = 'Y' AND
+                  CURRENT-FILE-INDEX = CKPT-RESUME-FILE-INDEX
+                   PERFORM CKPT-RESUME-RECS TIMES
+                       READ YOUR-FILE INTO SKIP-REC
+                           AT END
+                               MOVE 'Y' TO EOF-REACHED
+                   END-PERFORM
+                   MOVE CKPT-RESUME-RECS TO FILE-RECORD-COUNT
+                   MOVE CKPT-RESUME-SUBTOTAL TO FILE-SUBTOTAL
+               END-IF
+               PERFORM UNTIL EOF-REACHED = 'Y'
+                  READ YOUR-FILE
+                AT END
+                    MOVE 'Y' TO EOF-REACHED
+                NOT AT END
+                    PERFORM PROCESS-RECORD
+               END-READ
+               END-PERFORM
+               CLOSE YOUR-FILE
+               ADD 1 TO FILE-COUNT
+               MOVE FILE-SUBTOTAL TO DISPLAY-SUBTOTAL
+               DISPLAY "  " WS-DATASET-NAME " subtotal:"
+                   DISPLAY-SUBTOTAL
+           ELSE
+               DISPLAY "  " WS-DATASET-NAME " not opened, skipped"
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CKPT-FILE.
+           IF CKPT-FILE-STATUS = "00"
+               READ CKPT-FILE
+                   NOT AT END
+                       IF CKPT-REC-STATUS = 'R'
+                           MOVE 'Y' TO CKPT-RESUME-MODE
+                           MOVE CKPT-REC-FILE-INDEX TO
+                               CKPT-RESUME-FILE-INDEX
+                           MOVE CKPT-REC-FILE-RECS TO
+                               CKPT-RESUME-RECS
+                           MOVE CKPT-REC-FILE-SUBTOT TO
+                               CKPT-RESUME-SUBTOTAL
+                           MOVE CKPT-REC-RESULT TO RESULT
+                           MOVE CKPT-REC-RECORD-CNT TO RECORD-COUNT
+                           MOVE CKPT-REC-FILE-CNT TO FILE-COUNT
+                           MOVE CKPT-REC-CONTRIB-CNT TO CONTRIB-COUNT
+                           MOVE CKPT-REC-HIGH-CONTRIB TO HIGH-CONTRIB
+                           MOVE CKPT-REC-LOW-CONTRIB TO LOW-CONTRIB
+                           MOVE CKPT-REC-REJECT-CNT TO REJECT-COUNT
+                           DISPLAY "Resuming from checkpoint: file "
+                               CKPT-RESUME-FILE-INDEX " record "
+                               CKPT-RESUME-RECS
+                       END-IF
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE.
+           MOVE 'R' TO CKPT-REC-STATUS.
+           MOVE CURRENT-FILE-INDEX TO CKPT-REC-FILE-INDEX.
+           MOVE FILE-RECORD-COUNT TO CKPT-REC-FILE-RECS.
+           MOVE FILE-SUBTOTAL TO CKPT-REC-FILE-SUBTOT.
+           MOVE RESULT TO CKPT-REC-RESULT.
+           MOVE RECORD-COUNT TO CKPT-REC-RECORD-CNT.
+           MOVE FILE-COUNT TO CKPT-REC-FILE-CNT.
+           MOVE CONTRIB-COUNT TO CKPT-REC-CONTRIB-CNT.
+           MOVE HIGH-CONTRIB TO CKPT-REC-HIGH-CONTRIB.
+           MOVE LOW-CONTRIB TO CKPT-REC-LOW-CONTRIB.
+           MOVE REJECT-COUNT TO CKPT-REC-REJECT-CNT.
+           WRITE CKPT-RECORD.
+           CLOSE CKPT-FILE.
+
+       SAVE-CHECKPOINT-COMPLETE.
+           OPEN OUTPUT CKPT-FILE.
+           MOVE 'C' TO CKPT-REC-STATUS.
+           MOVE CURRENT-FILE-INDEX TO CKPT-REC-FILE-INDEX.
+           MOVE FILE-RECORD-COUNT TO CKPT-REC-FILE-RECS.
+           MOVE FILE-SUBTOTAL TO CKPT-REC-FILE-SUBTOT.
+           MOVE RESULT TO CKPT-REC-RESULT.
+           MOVE RECORD-COUNT TO CKPT-REC-RECORD-CNT.
+           MOVE FILE-COUNT TO CKPT-REC-FILE-CNT.
+           MOVE CONTRIB-COUNT TO CKPT-REC-CONTRIB-CNT.
+           MOVE HIGH-CONTRIB TO CKPT-REC-HIGH-CONTRIB.
+           MOVE LOW-CONTRIB TO CKPT-REC-LOW-CONTRIB.
+           MOVE REJECT-COUNT TO CKPT-REC-REJECT-CNT.
+           WRITE CKPT-RECORD.
+           CLOSE CKPT-FILE.
+
        PROCESS-RECORD.
       *  Process the record here, for example, display it:
              DISPLAY YOUR-RECORD.
-             PERFORM VARYING i FROM 1 BY 1 UNTIL i > LENGTH OF 
+             MOVE ZERO TO TEN.
+             MOVE ZERO TO ONE.
+             MOVE 'N' TO DIGIT-FOUND-FLAG.
+             PERFORM VARYING i FROM 1 BY 1 UNTIL i > LENGTH OF
              YOUR-RECORD
                  MOVE YOUR-RECORD(i:1) TO char
                  IF char >= "0" AND CHAR <= "9"
-                   COMPUTE TEN = FUNCTION NUMVAL (CHAR) 
+                   COMPUTE TEN = FUNCTION NUMVAL (CHAR)
                    MULTIPLY TEN BY 10 GIVING TEN
-         
+                   MOVE 'Y' TO DIGIT-FOUND-FLAG
                    MOVE 81 TO i
                  END-IF
              END-PERFORM.
 
-             PERFORM VARYING i FROM LENGTH OF YOUR-RECORD BY -1 UNTIL i 
-             < 1 
-                 MOVE YOUR-RECORD(i:1) TO char
-                 IF char >= "0" AND CHAR <= "9"
-                   COMPUTE ONE = FUNCTION NUMVAL (CHAR)
-                   MOVE 1 TO i
+             IF DIGIT-FOUND-FLAG = 'N'
+                 ADD 1 TO REJECT-COUNT
+                 MOVE YOUR-RECORD TO REJECT-RECORD
+                 WRITE REJECT-RECORD
+             ELSE
+                 PERFORM VARYING i FROM LENGTH OF YOUR-RECORD BY -1
+                 UNTIL i < 1
+                     MOVE YOUR-RECORD(i:1) TO char
+                     IF char >= "0" AND CHAR <= "9"
+                       COMPUTE ONE = FUNCTION NUMVAL (CHAR)
+                       MOVE 1 TO i
+                     END-IF
+                 END-PERFORM
+                 ADD TEN TO RESULT
+                 ADD ONE TO RESULT
+                 ADD TEN TO FILE-SUBTOTAL
+                 ADD ONE TO FILE-SUBTOTAL
+                 ADD 1 TO CONTRIB-COUNT
+                 ADD TEN TO ONE GIVING CONTRIB-VALUE
+                 IF CONTRIB-VALUE > HIGH-CONTRIB
+                     MOVE CONTRIB-VALUE TO HIGH-CONTRIB
                  END-IF
-             END-PERFORM.
-             ADD TEN TO RESULT.
-             ADD ONE TO RESULT.
\ No newline at end of file
+                 IF CONTRIB-VALUE < LOW-CONTRIB
+                     MOVE CONTRIB-VALUE TO LOW-CONTRIB
+                 END-IF
+
+                 MOVE TEN TO DETAIL-TEN
+                 MOVE ONE TO DETAIL-ONE
+                 MOVE RESULT TO DETAIL-SUBTOTAL
+                 MOVE SPACES TO DETAIL-RECORD
+                 STRING YOUR-RECORD DELIMITED BY SIZE
+                        "  TEN=" DELIMITED BY SIZE
+                        DETAIL-TEN DELIMITED BY SIZE
+                        "  ONE=" DELIMITED BY SIZE
+                        DETAIL-ONE DELIMITED BY SIZE
+                        "  SUBTOTAL=" DELIMITED BY SIZE
+                        DETAIL-SUBTOTAL DELIMITED BY SIZE
+                        INTO DETAIL-RECORD
+                 WRITE DETAIL-RECORD
+             END-IF.
+
+             ADD 1 TO RECORD-COUNT.
+             ADD 1 TO FILE-RECORD-COUNT.
+             ADD 1 TO RECS-SINCE-CKPT.
+             IF RECS-SINCE-CKPT >= CKPT-INTERVAL
+                 PERFORM SAVE-CHECKPOINT
+                 MOVE ZERO TO RECS-SINCE-CKPT
+             END-IF.
