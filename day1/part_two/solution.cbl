@@ -1,13 +1,24 @@
-      * Used JDoodle for Cobol and stdin inputs with <EOF> in last line to execute program //remove this line if not working in JDoodle     
        IDENTIFICATION DIVISION.
        PROGRAM-ID. D1T2.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT LINE-FILE ASSIGN TO "CALIN02"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS LINE-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO "CAL2REJ"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REJECT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD LINE-FILE.
+       01 LINE-FILE-RECORD PIC X(100).
+
+       FD REJECT-FILE.
+       01 REJECT-RECORD PIC X(100).
 
        WORKING-STORAGE SECTION.
        01 EOF-FLAG              PIC X VALUE 'N'.
@@ -19,108 +30,283 @@
        01 DISPLAY-SUM           PIC ZZZZZ.
        01 I                     PIC 9(3) VALUE ZERO.
        01 J                     PIC 9(3) VALUE ZERO.
+       01 LINE-COUNT            PIC 9(4) VALUE ZERO.
+       01 FIRST-FOUND-FLAG      PIC X VALUE 'N'.
+       01 LAST-FOUND-FLAG       PIC X VALUE 'N'.
+       01 REJECT-COUNT          PIC 9(4) VALUE ZERO.
+       01 HIGH-CONTRIB          PIC 99 VALUE ZERO.
+       01 LOW-CONTRIB           PIC 99 VALUE 99.
+       01 AVG-CONTRIB           PIC 9(3)V99 VALUE ZERO.
+       01 DISPLAY-AVG           PIC ZZ9.99.
+       01 DISPLAY-HIGH          PIC Z9.
+       01 DISPLAY-LOW           PIC Z9.
+       01 CONTRIB-LINES         PIC 9(4) VALUE ZERO.
+       01 LINE-STATUS           PIC XX.
+       01 REJECT-STATUS         PIC XX.
+       COPY D1T2WORD.
+       01 WTAB-MAX              PIC 9(2).
+       01 BF-FIRST-DIGIT        PIC 9 VALUE ZERO.
+       01 BF-LAST-DIGIT         PIC 9 VALUE ZERO.
+       01 BF-FIRST-FOUND        PIC X VALUE 'N'.
+       01 BF-LAST-FOUND         PIC X VALUE 'N'.
+       01 BF-MISMATCH-COUNT     PIC 9(4) VALUE ZERO.
+       01 BI                    PIC 9(3) VALUE ZERO.
+       01 BJ                    PIC 9(3) VALUE ZERO.
+       01 BW                    PIC 9(2) VALUE ZERO.
+       COPY NITEXFER.
 
        PROCEDURE DIVISION.
        BEGIN.
+           COMPUTE WTAB-MAX =
+               FUNCTION LENGTH(D1T2-WORD-TABLE) /
+               FUNCTION LENGTH(D1T2-WENT(1))
+           OPEN INPUT LINE-FILE
+           IF LINE-STATUS NOT = "00"
+               DISPLAY "CALIN02 not available - cannot process "
+                   "calibration lines"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT REJECT-FILE
+           IF REJECT-STATUS NOT = "00"
+               DISPLAY "CAL2REJ could not be opened for output"
+               CLOSE LINE-FILE
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           MOVE "NO-DIGIT LINES" TO REJECT-RECORD
+           WRITE REJECT-RECORD
            PERFORM UNTIL EOF-FLAG = 'Y'
-               ACCEPT INPUT-LINE
-               IF INPUT-LINE = '<EOF>' THEN
-                   MOVE 'Y' TO EOF-FLAG
-               ELSE
-                   PERFORM PROCESS-LINE
-               END-IF
+               READ LINE-FILE
+                   AT END
+                       MOVE 'Y' TO EOF-FLAG
+                   NOT AT END
+                       MOVE LINE-FILE-RECORD TO INPUT-LINE
+                       ADD 1 TO LINE-COUNT
+                       PERFORM PROCESS-LINE
+               END-READ
            END-PERFORM
+           CLOSE LINE-FILE
+           CLOSE REJECT-FILE
            MOVE TOTAL-SUM TO DISPLAY-SUM
+           SUBTRACT REJECT-COUNT FROM LINE-COUNT GIVING CONTRIB-LINES
+           IF CONTRIB-LINES > 0
+               DIVIDE TOTAL-SUM BY CONTRIB-LINES
+                   GIVING AVG-CONTRIB ROUNDED
+           END-IF
+           IF CONTRIB-LINES = 0
+               MOVE ZERO TO LOW-CONTRIB
+           END-IF
+           MOVE HIGH-CONTRIB TO DISPLAY-HIGH
+           MOVE LOW-CONTRIB TO DISPLAY-LOW
+           MOVE AVG-CONTRIB TO DISPLAY-AVG
+           DISPLAY "===== D1T2 control totals =====".
+           DISPLAY 'Lines processed: ' LINE-COUNT
            DISPLAY 'Total Sum: ' DISPLAY-SUM
-           STOP RUN.
+           DISPLAY 'Lines rejected (no digit): ' REJECT-COUNT
+           DISPLAY 'Average contribution per line: ' DISPLAY-AVG
+           DISPLAY 'Highest line contribution.....: ' DISPLAY-HIGH
+           DISPLAY 'Lowest line contribution......: ' DISPLAY-LOW
+           DISPLAY 'Brute-force reconciliation mismatches: '
+               BF-MISMATCH-COUNT
+           MOVE TOTAL-SUM TO NITE-P2-TOTAL.
+           MOVE LINE-COUNT TO NITE-P2-RECORDS.
+           GOBACK.
 
        PROCESS-LINE.
            MOVE ZERO TO I
            MOVE ZERO TO J
-           PERFORM VARYING I FROM 1 BY 1 
-           UNTIL I > LENGTH OF INPUT-LINE
+           MOVE ZERO TO FIRST-DIGIT
+           MOVE ZERO TO LAST-DIGIT
+           MOVE 'N' TO FIRST-FOUND-FLAG
+           MOVE 'N' TO LAST-FOUND-FLAG
+           PERFORM VARYING I FROM 1 BY 1
+           UNTIL I > LENGTH OF INPUT-LINE OR FIRST-FOUND-FLAG = 'Y'
                IF INPUT-LINE (I:1) IS NUMERIC THEN
                    MOVE INPUT-LINE (I:1) TO FIRST-DIGIT
-                   EXIT PERFORM
+                   MOVE 'Y' TO FIRST-FOUND-FLAG
                ELSE
-                   EVALUATE TRUE
-                       WHEN INPUT-LINE (I:3) = 'one'
-                       MOVE 1 TO FIRST-DIGIT
-                       EXIT PERFORM
-                   WHEN INPUT-LINE (I:3) = 'two'
-                       MOVE 2 TO FIRST-DIGIT
-                       EXIT PERFORM
-                   WHEN INPUT-LINE (I:5) = 'three'
-                       MOVE 3 TO FIRST-DIGIT
-                       EXIT PERFORM
-                   WHEN INPUT-LINE (I:4) = 'four'
-                       MOVE 4 TO FIRST-DIGIT
-                       EXIT PERFORM
-                   WHEN INPUT-LINE (I:4) = 'five'
-                       MOVE 5 TO FIRST-DIGIT
-                       EXIT PERFORM
-                   WHEN INPUT-LINE (I:3) = 'six'
-                       MOVE 6 TO FIRST-DIGIT
-                       EXIT PERFORM
-                   WHEN INPUT-LINE (I:5) = 'seven'
-                       MOVE 7 TO FIRST-DIGIT
-                       EXIT PERFORM
-                   WHEN INPUT-LINE (I:5) = 'eight'
-                       MOVE 8 TO FIRST-DIGIT
-                       EXIT PERFORM
-                   WHEN INPUT-LINE (I:4) = 'nine'
-                       MOVE 9 TO FIRST-DIGIT
-                       EXIT PERFORM
-                   WHEN INPUT-LINE (I:4) = 'zero'
-                       MOVE 0 TO FIRST-DIGIT
-                       EXIT PERFORM
-               END-EVALUATE
-
+                   PERFORM VARYING BW FROM 1 BY 1
+                       UNTIL BW > WTAB-MAX OR FIRST-FOUND-FLAG = 'Y'
+                       IF I + D1T2-WLEN (BW) - 1
+                               <= LENGTH OF INPUT-LINE
+                          AND INPUT-LINE (I:D1T2-WLEN (BW)) =
+                              D1T2-WTXT (BW) (1:D1T2-WLEN (BW))
+                           MOVE D1T2-WVAL (BW) TO FIRST-DIGIT
+                           MOVE 'Y' TO FIRST-FOUND-FLAG
+                       END-IF
+                   END-PERFORM
                END-IF
            END-PERFORM
 
            PERFORM VARYING J FROM LENGTH OF INPUT-LINE BY -1
-           UNTIL J < 1
+           UNTIL J < 1 OR LAST-FOUND-FLAG = 'Y'
                IF INPUT-LINE (J:1) IS NUMERIC THEN
                    MOVE INPUT-LINE (J:1) TO LAST-DIGIT
-                   EXIT PERFORM
+                   MOVE 'Y' TO LAST-FOUND-FLAG
+               ELSE
+                   PERFORM VARYING BW FROM 1 BY 1
+                       UNTIL BW > WTAB-MAX OR LAST-FOUND-FLAG = 'Y'
+                       IF J + D1T2-WLEN (BW) - 1
+                               <= LENGTH OF INPUT-LINE
+                          AND INPUT-LINE (J:D1T2-WLEN (BW)) =
+                              D1T2-WTXT (BW) (1:D1T2-WLEN (BW))
+                           MOVE D1T2-WVAL (BW) TO LAST-DIGIT
+                           MOVE 'Y' TO LAST-FOUND-FLAG
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM
+
+           PERFORM BRUTE-FORCE-VALIDATE
+
+           IF FIRST-FOUND-FLAG = 'N' OR LAST-FOUND-FLAG = 'N'
+               ADD 1 TO REJECT-COUNT
+               MOVE INPUT-LINE TO REJECT-RECORD
+               WRITE REJECT-RECORD
+           ELSE
+               STRING FIRST-DIGIT DELIMITED BY SIZE
+                     LAST-DIGIT DELIMITED BY SIZE
+                     INTO TWO-DIGIT-NUMBER
+               ADD TWO-DIGIT-NUMBER TO TOTAL-SUM
+               IF TWO-DIGIT-NUMBER > HIGH-CONTRIB
+                   MOVE TWO-DIGIT-NUMBER TO HIGH-CONTRIB
+               END-IF
+               IF TWO-DIGIT-NUMBER < LOW-CONTRIB
+                   MOVE TWO-DIGIT-NUMBER TO LOW-CONTRIB
+               END-IF
+           END-IF.
+
+       BRUTE-FORCE-VALIDATE.
+      *    Genuinely independent re-derivation of the first/last
+      *    digit, used only to cross-check PROCESS-LINE's result - it
+      *    never contributes to TOTAL-SUM itself.  Deliberately does
+      *    NOT go through D1T2WORD.cpy, WTAB-MAX, or the shared
+      *    I+D1T2-WLEN(BW)-1 bounds expression PROCESS-LINE uses - it
+      *    spells out each word and its own length-guard literally,
+      *    so a bad table entry or a wrong boundary expression in
+      *    PROCESS-LINE shows up here as a mismatch instead of being
+      *    silently reproduced.  That independence is a tradeoff: a
+      *    word added to D1T2WORD.cpy is picked up by PROCESS-LINE
+      *    automatically but is NOT recognized here until a matching
+      *    WHEN is added below, so every mismatch count this paragraph
+      *    reports after the table gains a new word should be checked
+      *    against the dictionary before being treated as a real scan
+      *    defect.
+           MOVE ZERO TO BF-FIRST-DIGIT.
+           MOVE ZERO TO BF-LAST-DIGIT.
+           MOVE 'N' TO BF-FIRST-FOUND.
+           MOVE 'N' TO BF-LAST-FOUND.
+
+           PERFORM VARYING BI FROM 1 BY 1
+               UNTIL BI > LENGTH OF INPUT-LINE OR BF-FIRST-FOUND = 'Y'
+               IF INPUT-LINE (BI:1) IS NUMERIC
+                   MOVE INPUT-LINE (BI:1) TO BF-FIRST-DIGIT
+                   MOVE 'Y' TO BF-FIRST-FOUND
                ELSE
                    EVALUATE TRUE
-                       WHEN INPUT-LINE (J:3) = 'one'
-                           MOVE 1 TO LAST-DIGIT
-                           EXIT PERFORM
-                       WHEN INPUT-LINE (J:3) = 'two'
-                           MOVE 2 TO LAST-DIGIT
-                           EXIT PERFORM
-                       WHEN INPUT-LINE (J:5) = 'three'
-                           MOVE 3 TO LAST-DIGIT
-                           EXIT PERFORM
-                       WHEN INPUT-LINE (J:4) = 'four'
-                           MOVE 4 TO LAST-DIGIT
-                           EXIT PERFORM
-                       WHEN INPUT-LINE (J:4) = 'five'
-                           MOVE 5 TO LAST-DIGIT
-                           EXIT PERFORM
-                       WHEN INPUT-LINE (J:3) = 'six'
-                           MOVE 6 TO LAST-DIGIT
-                           EXIT PERFORM
-                       WHEN INPUT-LINE (J:5) = 'seven'
-                           MOVE 7 TO LAST-DIGIT
-                           EXIT PERFORM
-                       WHEN INPUT-LINE (J:5) = 'eight'
-                           MOVE 8 TO LAST-DIGIT
-                           EXIT PERFORM
-                       WHEN INPUT-LINE (J:4) = 'nine'
-                           MOVE 9 TO LAST-DIGIT
-                           EXIT PERFORM
-                       WHEN INPUT-LINE (J:4) = 'zero'
-                           MOVE 0 TO LAST-DIGIT
-                           EXIT PERFORM
+                       WHEN BI + 2 <= LENGTH OF INPUT-LINE
+                          AND INPUT-LINE (BI:3) = 'one'
+                           MOVE 1 TO BF-FIRST-DIGIT
+                           MOVE 'Y' TO BF-FIRST-FOUND
+                       WHEN BI + 2 <= LENGTH OF INPUT-LINE
+                          AND INPUT-LINE (BI:3) = 'two'
+                           MOVE 2 TO BF-FIRST-DIGIT
+                           MOVE 'Y' TO BF-FIRST-FOUND
+                       WHEN BI + 4 <= LENGTH OF INPUT-LINE
+                          AND INPUT-LINE (BI:5) = 'three'
+                           MOVE 3 TO BF-FIRST-DIGIT
+                           MOVE 'Y' TO BF-FIRST-FOUND
+                       WHEN BI + 3 <= LENGTH OF INPUT-LINE
+                          AND INPUT-LINE (BI:4) = 'four'
+                           MOVE 4 TO BF-FIRST-DIGIT
+                           MOVE 'Y' TO BF-FIRST-FOUND
+                       WHEN BI + 3 <= LENGTH OF INPUT-LINE
+                          AND INPUT-LINE (BI:4) = 'five'
+                           MOVE 5 TO BF-FIRST-DIGIT
+                           MOVE 'Y' TO BF-FIRST-FOUND
+                       WHEN BI + 2 <= LENGTH OF INPUT-LINE
+                          AND INPUT-LINE (BI:3) = 'six'
+                           MOVE 6 TO BF-FIRST-DIGIT
+                           MOVE 'Y' TO BF-FIRST-FOUND
+                       WHEN BI + 4 <= LENGTH OF INPUT-LINE
+                          AND INPUT-LINE (BI:5) = 'seven'
+                           MOVE 7 TO BF-FIRST-DIGIT
+                           MOVE 'Y' TO BF-FIRST-FOUND
+                       WHEN BI + 4 <= LENGTH OF INPUT-LINE
+                          AND INPUT-LINE (BI:5) = 'eight'
+                           MOVE 8 TO BF-FIRST-DIGIT
+                           MOVE 'Y' TO BF-FIRST-FOUND
+                       WHEN BI + 3 <= LENGTH OF INPUT-LINE
+                          AND INPUT-LINE (BI:4) = 'nine'
+                           MOVE 9 TO BF-FIRST-DIGIT
+                           MOVE 'Y' TO BF-FIRST-FOUND
+                       WHEN BI + 3 <= LENGTH OF INPUT-LINE
+                          AND INPUT-LINE (BI:4) = 'zero'
+                           MOVE 0 TO BF-FIRST-DIGIT
+                           MOVE 'Y' TO BF-FIRST-FOUND
                    END-EVALUATE
                END-IF
-           END-PERFORM
+           END-PERFORM.
+
+           PERFORM VARYING BJ FROM LENGTH OF INPUT-LINE BY -1
+               UNTIL BJ < 1 OR BF-LAST-FOUND = 'Y'
+               IF INPUT-LINE (BJ:1) IS NUMERIC
+                   MOVE INPUT-LINE (BJ:1) TO BF-LAST-DIGIT
+                   MOVE 'Y' TO BF-LAST-FOUND
+               ELSE
+                   EVALUATE TRUE
+                       WHEN BJ + 2 <= LENGTH OF INPUT-LINE
+                          AND INPUT-LINE (BJ:3) = 'one'
+                           MOVE 1 TO BF-LAST-DIGIT
+                           MOVE 'Y' TO BF-LAST-FOUND
+                       WHEN BJ + 2 <= LENGTH OF INPUT-LINE
+                          AND INPUT-LINE (BJ:3) = 'two'
+                           MOVE 2 TO BF-LAST-DIGIT
+                           MOVE 'Y' TO BF-LAST-FOUND
+                       WHEN BJ + 4 <= LENGTH OF INPUT-LINE
+                          AND INPUT-LINE (BJ:5) = 'three'
+                           MOVE 3 TO BF-LAST-DIGIT
+                           MOVE 'Y' TO BF-LAST-FOUND
+                       WHEN BJ + 3 <= LENGTH OF INPUT-LINE
+                          AND INPUT-LINE (BJ:4) = 'four'
+                           MOVE 4 TO BF-LAST-DIGIT
+                           MOVE 'Y' TO BF-LAST-FOUND
+                       WHEN BJ + 3 <= LENGTH OF INPUT-LINE
+                          AND INPUT-LINE (BJ:4) = 'five'
+                           MOVE 5 TO BF-LAST-DIGIT
+                           MOVE 'Y' TO BF-LAST-FOUND
+                       WHEN BJ + 2 <= LENGTH OF INPUT-LINE
+                          AND INPUT-LINE (BJ:3) = 'six'
+                           MOVE 6 TO BF-LAST-DIGIT
+                           MOVE 'Y' TO BF-LAST-FOUND
+                       WHEN BJ + 4 <= LENGTH OF INPUT-LINE
+                          AND INPUT-LINE (BJ:5) = 'seven'
+                           MOVE 7 TO BF-LAST-DIGIT
+                           MOVE 'Y' TO BF-LAST-FOUND
+                       WHEN BJ + 4 <= LENGTH OF INPUT-LINE
+                          AND INPUT-LINE (BJ:5) = 'eight'
+                           MOVE 8 TO BF-LAST-DIGIT
+                           MOVE 'Y' TO BF-LAST-FOUND
+                       WHEN BJ + 3 <= LENGTH OF INPUT-LINE
+                          AND INPUT-LINE (BJ:4) = 'nine'
+                           MOVE 9 TO BF-LAST-DIGIT
+                           MOVE 'Y' TO BF-LAST-FOUND
+                       WHEN BJ + 3 <= LENGTH OF INPUT-LINE
+                          AND INPUT-LINE (BJ:4) = 'zero'
+                           MOVE 0 TO BF-LAST-DIGIT
+                           MOVE 'Y' TO BF-LAST-FOUND
+                   END-EVALUATE
+               END-IF
+           END-PERFORM.
 
-           STRING FIRST-DIGIT DELIMITED BY SIZE
-                 LAST-DIGIT DELIMITED BY SIZE
-                 INTO TWO-DIGIT-NUMBER
-           ADD TWO-DIGIT-NUMBER TO TOTAL-SUM.
+           IF BF-FIRST-FOUND NOT = FIRST-FOUND-FLAG
+              OR BF-LAST-FOUND NOT = LAST-FOUND-FLAG
+              OR (FIRST-FOUND-FLAG = 'Y' AND
+                  BF-FIRST-DIGIT NOT = FIRST-DIGIT)
+              OR (LAST-FOUND-FLAG = 'Y' AND
+                  BF-LAST-DIGIT NOT = LAST-DIGIT)
+               ADD 1 TO BF-MISMATCH-COUNT
+               DISPLAY "BRUTE-FORCE RECONCILIATION MISMATCH: "
+                   INPUT-LINE
+           END-IF.
