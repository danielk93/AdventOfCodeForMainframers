@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. D1NIGHT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY NITEXFER.
+
+       01 DISPLAY-FLOOR      PIC -9(4).
+       01 DISPLAY-BASEMENT   PIC ZZZZZ9.
+       01 DISPLAY-P1-TOTAL   PIC ZZZZZ9.
+       01 DISPLAY-P1-RECS    PIC ZZZ9.
+       01 DISPLAY-P1-FILES   PIC ZZZ9.
+       01 DISPLAY-P2-TOTAL   PIC ZZZZ9.
+       01 DISPLAY-P2-RECS    PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           MOVE ZERO TO NITE-FLOOR-RESULT
+           MOVE ZERO TO NITE-BASEMENT-POS
+           MOVE ZERO TO NITE-P1-TOTAL
+           MOVE ZERO TO NITE-P1-RECORDS
+           MOVE ZERO TO NITE-P1-FILES
+           MOVE ZERO TO NITE-P2-TOTAL
+           MOVE ZERO TO NITE-P2-RECORDS
+
+           DISPLAY "===== Nightly Day 1 run starting ====="
+           MOVE ZERO TO RETURN-CODE
+           CALL "D1"
+           IF RETURN-CODE = ZERO
+               CALL "ReadFile"
+               IF RETURN-CODE = ZERO
+                   CALL "D1T2"
+                   IF RETURN-CODE NOT = ZERO
+                       DISPLAY "D1T2 failed"
+                   END-IF
+               ELSE
+                   DISPLAY "ReadFile failed - skipping D1T2"
+               END-IF
+           ELSE
+               DISPLAY "D1 failed - skipping ReadFile and D1T2"
+           END-IF.
+
+           MOVE NITE-FLOOR-RESULT TO DISPLAY-FLOOR
+           MOVE NITE-BASEMENT-POS TO DISPLAY-BASEMENT
+           MOVE NITE-P1-TOTAL TO DISPLAY-P1-TOTAL
+           MOVE NITE-P1-RECORDS TO DISPLAY-P1-RECS
+           MOVE NITE-P1-FILES TO DISPLAY-P1-FILES
+           MOVE NITE-P2-TOTAL TO DISPLAY-P2-TOTAL
+           MOVE NITE-P2-RECORDS TO DISPLAY-P2-RECS
+
+           DISPLAY "===== Nightly Day 1 operations summary ====="
+           DISPLAY "Floor result .............: " DISPLAY-FLOOR
+           DISPLAY "First basement position ..: " DISPLAY-BASEMENT
+           DISPLAY "Part one (digit) total ...: " DISPLAY-P1-TOTAL
+           DISPLAY "Part one records/files ...: " DISPLAY-P1-RECS
+               " / " DISPLAY-P1-FILES
+           DISPLAY "Part two (word) total ....: " DISPLAY-P2-TOTAL
+           DISPLAY "Part two records processed: " DISPLAY-P2-RECS
+           STOP RUN.
