@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. D1RECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LINE-FILE ASSIGN TO "CALIN02"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS LINE-STATUS.
+
+           SELECT RECON-FILE ASSIGN TO "CALRCN01"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RECON-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LINE-FILE.
+       01 LINE-FILE-RECORD PIC X(100).
+
+       FD RECON-FILE.
+       01 RECON-RECORD PIC X(140).
+
+       WORKING-STORAGE SECTION.
+       01 EOF-FLAG         PIC X VALUE 'N'.
+       01 INPUT-LINE       PIC X(100).
+       01 I                PIC 9(3).
+       01 J                PIC 9(3).
+       01 DIGIT-FIRST       PIC 9.
+       01 DIGIT-LAST        PIC 9.
+       01 WORD-FIRST        PIC 9.
+       01 WORD-LAST         PIC 9.
+       01 WORD-FIRST-FOUND  PIC X VALUE 'N'.
+       01 WORD-LAST-FOUND   PIC X VALUE 'N'.
+       01 DIGIT-NUMBER      PIC 99.
+       01 WORD-NUMBER       PIC 99.
+       01 LINE-DELTA        PIC S99.
+       01 TOTAL-DIGIT-SUM   PIC 9(5) VALUE ZERO.
+       01 TOTAL-WORD-SUM    PIC 9(5) VALUE ZERO.
+       01 TOTAL-DELTA       PIC S9(5) VALUE ZERO.
+       01 DISPLAY-DIGIT-NUM PIC Z9.
+       01 DISPLAY-WORD-NUM  PIC Z9.
+       01 DISPLAY-DELTA     PIC -99.
+       01 DISPLAY-TOTAL-DIGIT PIC ZZZZ9.
+       01 DISPLAY-TOTAL-WORD  PIC ZZZZ9.
+       01 DISPLAY-TOTAL-DELTA PIC -9999.
+       01 LINE-STATUS       PIC XX.
+       01 RECON-STATUS      PIC XX.
+       01 WTAB-MAX          PIC 9(2).
+       01 BW                PIC 9(2) VALUE ZERO.
+       COPY D1T2WORD.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           COMPUTE WTAB-MAX =
+               FUNCTION LENGTH(D1T2-WORD-TABLE) /
+               FUNCTION LENGTH(D1T2-WENT(1))
+           OPEN INPUT LINE-FILE
+           IF LINE-STATUS NOT = "00"
+               DISPLAY "CALIN02 not available - cannot reconcile "
+                   "calibration lines"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT RECON-FILE
+           IF RECON-STATUS NOT = "00"
+               DISPLAY "CALRCN01 could not be opened for output"
+               CLOSE LINE-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE "LINE / DIGIT-ONLY / WORD-AWARE / DELTA" TO
+               RECON-RECORD
+           WRITE RECON-RECORD
+           PERFORM UNTIL EOF-FLAG = 'Y'
+               READ LINE-FILE
+                   AT END
+                       MOVE 'Y' TO EOF-FLAG
+                   NOT AT END
+                       MOVE LINE-FILE-RECORD TO INPUT-LINE
+                       PERFORM RECONCILE-LINE
+               END-READ
+           END-PERFORM
+           CLOSE LINE-FILE
+           MOVE TOTAL-DIGIT-SUM TO DISPLAY-TOTAL-DIGIT
+           MOVE TOTAL-WORD-SUM TO DISPLAY-TOTAL-WORD
+           MOVE TOTAL-DELTA TO DISPLAY-TOTAL-DELTA
+           MOVE SPACES TO RECON-RECORD
+           STRING "TOTALS  DIGIT-ONLY=" DELIMITED BY SIZE
+                  DISPLAY-TOTAL-DIGIT DELIMITED BY SIZE
+                  "  WORD-AWARE=" DELIMITED BY SIZE
+                  DISPLAY-TOTAL-WORD DELIMITED BY SIZE
+                  "  DELTA=" DELIMITED BY SIZE
+                  DISPLAY-TOTAL-DELTA DELIMITED BY SIZE
+                  INTO RECON-RECORD
+           WRITE RECON-RECORD
+           CLOSE RECON-FILE
+           DISPLAY "Digit-only total: " DISPLAY-TOTAL-DIGIT
+           DISPLAY "Word-aware total: " DISPLAY-TOTAL-WORD
+           DISPLAY "Net delta from word matching: "
+               DISPLAY-TOTAL-DELTA
+           STOP RUN.
+
+      * DIGIT-ONLY SCAN - mirrors part_one's literal-digit logic.
+       FIND-DIGIT-ONLY.
+           MOVE ZERO TO DIGIT-FIRST
+           MOVE ZERO TO DIGIT-LAST
+           PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > LENGTH OF INPUT-LINE
+               IF INPUT-LINE (I:1) IS NUMERIC
+                   MOVE INPUT-LINE (I:1) TO DIGIT-FIRST
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           PERFORM VARYING J FROM LENGTH OF INPUT-LINE BY -1
+               UNTIL J < 1
+               IF INPUT-LINE (J:1) IS NUMERIC
+                   MOVE INPUT-LINE (J:1) TO DIGIT-LAST
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           STRING DIGIT-FIRST DELIMITED BY SIZE
+                  DIGIT-LAST DELIMITED BY SIZE
+                  INTO DIGIT-NUMBER.
+
+      * WORD-AWARE SCAN - mirrors part_two's digit-and-spelled-word
+      * logic.
+      *    Looks spelled-out numbers up in the same copybook-driven
+      *    table (copybooks/D1T2WORD.cpy) and the same boundary-safe
+      *    bounds check that part_two's PROCESS-LINE uses, so this
+      *    report can never drift out of sync with D1T2's own totals.
+       FIND-WORD-AWARE.
+           MOVE ZERO TO WORD-FIRST
+           MOVE ZERO TO WORD-LAST
+           MOVE 'N' TO WORD-FIRST-FOUND
+           MOVE 'N' TO WORD-LAST-FOUND
+           PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > LENGTH OF INPUT-LINE
+                   OR WORD-FIRST-FOUND = 'Y'
+               IF INPUT-LINE (I:1) IS NUMERIC
+                   MOVE INPUT-LINE (I:1) TO WORD-FIRST
+                   MOVE 'Y' TO WORD-FIRST-FOUND
+               ELSE
+                   PERFORM VARYING BW FROM 1 BY 1
+                       UNTIL BW > WTAB-MAX
+                           OR WORD-FIRST-FOUND = 'Y'
+                       IF I + D1T2-WLEN (BW) - 1
+                               <= LENGTH OF INPUT-LINE
+                          AND INPUT-LINE (I:D1T2-WLEN (BW)) =
+                              D1T2-WTXT (BW) (1:D1T2-WLEN (BW))
+                           MOVE D1T2-WVAL (BW) TO WORD-FIRST
+                           MOVE 'Y' TO WORD-FIRST-FOUND
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM
+           PERFORM VARYING J FROM LENGTH OF INPUT-LINE BY -1
+               UNTIL J < 1
+                   OR WORD-LAST-FOUND = 'Y'
+               IF INPUT-LINE (J:1) IS NUMERIC
+                   MOVE INPUT-LINE (J:1) TO WORD-LAST
+                   MOVE 'Y' TO WORD-LAST-FOUND
+               ELSE
+                   PERFORM VARYING BW FROM 1 BY 1
+                       UNTIL BW > WTAB-MAX
+                           OR WORD-LAST-FOUND = 'Y'
+                       IF J + D1T2-WLEN (BW) - 1
+                               <= LENGTH OF INPUT-LINE
+                          AND INPUT-LINE (J:D1T2-WLEN (BW)) =
+                              D1T2-WTXT (BW) (1:D1T2-WLEN (BW))
+                           MOVE D1T2-WVAL (BW) TO WORD-LAST
+                           MOVE 'Y' TO WORD-LAST-FOUND
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM
+           STRING WORD-FIRST DELIMITED BY SIZE
+                  WORD-LAST DELIMITED BY SIZE
+                  INTO WORD-NUMBER.
+
+       RECONCILE-LINE.
+           PERFORM FIND-DIGIT-ONLY
+           PERFORM FIND-WORD-AWARE
+           COMPUTE LINE-DELTA = WORD-NUMBER - DIGIT-NUMBER
+           ADD DIGIT-NUMBER TO TOTAL-DIGIT-SUM
+           ADD WORD-NUMBER TO TOTAL-WORD-SUM
+           ADD LINE-DELTA TO TOTAL-DELTA
+           MOVE DIGIT-NUMBER TO DISPLAY-DIGIT-NUM
+           MOVE WORD-NUMBER TO DISPLAY-WORD-NUM
+           MOVE LINE-DELTA TO DISPLAY-DELTA
+           STRING INPUT-LINE DELIMITED BY SIZE
+                  "  DIGIT=" DELIMITED BY SIZE
+                  DISPLAY-DIGIT-NUM DELIMITED BY SIZE
+                  "  WORD=" DELIMITED BY SIZE
+                  DISPLAY-WORD-NUM DELIMITED BY SIZE
+                  "  DELTA=" DELIMITED BY SIZE
+                  DISPLAY-DELTA DELIMITED BY SIZE
+                  INTO RECON-RECORD
+           WRITE RECON-RECORD.
