@@ -0,0 +1,63 @@
+//D1BATCH  JOB (ACCTNO),'AOC DAY1 NIGHTLY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//*  AOC DAY1 NIGHTLY BATCH SUITE
+//*  Runs D1NIGHT, the consolidated controller that CALLs the floor/
+//*  basement program (D1), the digit-based calibration total
+//*  (READFILE) and the word-aware calibration total (D1T2) in
+//*  sequence and prints one combined operations summary.  D1NIGHT
+//*  stops calling further programs and carries a non-zero return
+//*  code out to this step the moment any of the three it CALLs
+//*  fails, so STEP010 below carries every DD all three need.  The
+//*  final step archives the day's processed input to a history
+//*  dataset once that run completed cleanly.
+//*
+//STEP010  EXEC PGM=D1NIGHT
+//STEPLIB  DD   DSN=AOC.DAY1.LOADLIB,DISP=SHR
+//BRKTIN01 DD   DSN=AOC.DAY1.BRKTIN,DISP=SHR
+//FLRLEDG1 DD   DSN=AOC.DAY1.FLRLEDGR,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//*        BRKTCTL1 is optional - D1's LOAD-BRACKET-CONTROL falls
+//*        back to '(' / ')' when it is absent.  To point this site
+//*        at different bracket-meaning characters, catalog a
+//*        two-byte record (byte 1 = up-character, byte 2 = down-
+//*        character) and uncomment the DD below.
+//*BRKTCTL1 DD   DSN=AOC.DAY1.BRKTCTL,DISP=SHR
+//CALFLIST DD   DSN=AOC.DAY1.CALFLIST,DISP=SHR
+//*        READFILE's YOUR-FILE is ASSIGN TO DYNAMIC WS-DATASET-NAME,
+//*        fed each dataset name out of CALFLIST at runtime - this DD
+//*        section only covers the CALFLIST-absent single-INPUT01
+//*        fallback path.  On real MVS a dynamic ASSIGN resolves to a
+//*        ddname that needs its own JCL DD, so reaching the other
+//*        datasets CALFLIST names requires dynamically allocating
+//*        each one to a ddname before the OPEN (e.g. a BPXWDYN call
+//*        in READFILE) - not modeled here.
+//*        CALDTL01/CALREJ01/CALCKPT1 carry READFILE's own checkpoint/
+//*        restart audit trail across a job resubmission - READFILE
+//*        decides for itself whether to truncate (fresh run) or
+//*        extend (resumed run) each one via OPEN OUTPUT vs. OPEN
+//*        EXTEND, so the DD below must let either OPEN mode win
+//*        instead of forcing end-of-dataset positioning the way MOD
+//*        would; OLD hands that choice to the program the same way
+//*        FLRLEDG1 above is left to its own OPEN EXTEND/OPEN OUTPUT
+//*        fallback, except FLRLEDG1 never truncates so MOD suits it
+//*        and these three do, so OLD does.  The dataset is expected
+//*        to already be cataloged from its one-time setup allocation.
+//CALDTL01 DD   DSN=AOC.DAY1.CALDTL,DISP=(OLD,CATLG,CATLG)
+//CALREJ01 DD   DSN=AOC.DAY1.CALREJ,DISP=(OLD,CATLG,CATLG)
+//CALCKPT1 DD   DSN=AOC.DAY1.CALCKPT,DISP=(OLD,CATLG,CATLG)
+//CALIN02  DD   DSN=AOC.DAY1.CALIN02,DISP=SHR
+//CAL2REJ  DD   DSN=AOC.DAY1.CAL2REJ(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//*        Archive today's processed input alongside the rest of
+//*        the calibration history once the run completed cleanly.
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   DSN=AOC.DAY1.CALIN02,DISP=SHR
+//SYSUT2   DD   DSN=AOC.DAY1.HIST.CALIN02(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//SYSIN    DD   DUMMY
+//
