@@ -0,0 +1,12 @@
+      * Shared EXTERNAL working storage used to hand results from
+      * D1, ReadFile and D1T2 back to the nightly controller (D1NIGHT)
+      * without adding LINKAGE SECTION parameters to programs that
+      * also have to run standalone as their own batch job step.
+       01 NITE-XFER-AREA EXTERNAL.
+           05 NITE-FLOOR-RESULT    PIC S9(4).
+           05 NITE-BASEMENT-POS    PIC 9(6).
+           05 NITE-P1-TOTAL        PIC 9(6).
+           05 NITE-P1-RECORDS      PIC 9(4).
+           05 NITE-P1-FILES        PIC 9(4).
+           05 NITE-P2-TOTAL        PIC 9(5).
+           05 NITE-P2-RECORDS      PIC 9(4).
