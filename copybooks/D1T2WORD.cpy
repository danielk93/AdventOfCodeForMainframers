@@ -0,0 +1,21 @@
+      * Spelled-out number dictionary used by D1T2 to translate words
+      * like "zero".."nine" into digits without hardcoding the list in
+      * the scan logic itself.  Loaded once via REDEFINES of the
+      * literals below, then looked up like any other table.  Each
+      * 7-byte entry is WORD(5) LEN(1) VALUE(1).
+       01 D1T2-WORD-LIST-DATA.
+           05 FILLER PIC X(7) VALUE "one  31".
+           05 FILLER PIC X(7) VALUE "two  32".
+           05 FILLER PIC X(7) VALUE "three53".
+           05 FILLER PIC X(7) VALUE "four 44".
+           05 FILLER PIC X(7) VALUE "five 45".
+           05 FILLER PIC X(7) VALUE "six  36".
+           05 FILLER PIC X(7) VALUE "seven57".
+           05 FILLER PIC X(7) VALUE "eight58".
+           05 FILLER PIC X(7) VALUE "nine 49".
+           05 FILLER PIC X(7) VALUE "zero 40".
+       01 D1T2-WORD-TABLE REDEFINES D1T2-WORD-LIST-DATA.
+           05 D1T2-WENT OCCURS 10 TIMES.
+               10 D1T2-WTXT       PIC X(5).
+               10 D1T2-WLEN       PIC 9.
+               10 D1T2-WVAL       PIC 9.
